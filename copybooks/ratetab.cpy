@@ -0,0 +1,5 @@
+      *> RATETAB - external interest-rate table record, keyed by SID range.
+       01  RATE-TABLE-REC.
+           05  RT-LOW-SID   PIC 9(4).
+           05  RT-HIGH-SID  PIC 9(4).
+           05  RT-RATE      PIC 9(3)V9(4).
