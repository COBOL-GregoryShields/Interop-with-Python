@@ -0,0 +1,10 @@
+      *> STUDREC - shared student record layout.
+      *> INCLUDEd by CALLED and any other program (or Python caller)
+      *> that passes a student record, so the layout lives in one place.
+       01  STUDENT-REC.
+           05  SID                 PIC 9(4).
+           05  NAME                PIC A(15).
+           05  SREC-BALANCE        PIC S9(9)V99   COMP-3.
+           05  SREC-RATE           PIC S9(3)V9(4) COMP-3.
+           05  INTEREST            PIC S9(7)V99   COMP-3.
+           05  SREC-RETURN-CODE    PIC 9(2).
