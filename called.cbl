@@ -1,20 +1,188 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. called.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RATE-TABLE-FILE ASSIGN TO "RATETAB"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RATE-FILE-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  RATE-TABLE-FILE.
+       COPY ratetab.
+
+       FD  AUDIT-FILE.
+       01  AUDIT-REC PIC X(80).
+
        WORKING-STORAGE SECTION.
-       01 INTEREST PIC SV9(8).
-       01 TESST    PIC 9(5) VALUE 50001.
-           LINKAGE SECTION.
-           01 SID  PIC 9(4).
-           01 NAME PIC A(15).
+       01 WS-AUDIT-FILE-STATUS    PIC XX VALUE '00'.
+       01 WS-AUDIT-LINE.
+           05 WS-AUDIT-DATE       PIC 9(8).
+           05 FILLER              PIC X VALUE SPACE.
+           05 WS-AUDIT-TIME       PIC 9(8).
+           05 FILLER              PIC X VALUE SPACE.
+           05 WS-AUDIT-SID        PIC 9(4).
+           05 FILLER              PIC X VALUE SPACE.
+           05 WS-AUDIT-NAME       PIC A(15).
+           05 FILLER              PIC X VALUE SPACE.
+           05 WS-AUDIT-INTEREST   PIC -9(7).99.
+           05 FILLER              PIC X VALUE SPACE.
+           05 WS-AUDIT-RETCODE    PIC 9(2).
+           05 FILLER              PIC X(10) VALUE SPACES.
+       01 WS-RATE-FILE-STATUS     PIC XX VALUE '00'.
+       01 WS-RATE-TABLE-LOADED    PIC X VALUE 'N'.
+       01 WS-RATE-TABLE-COUNT     PIC 9(4) VALUE ZERO.
+       01 WS-RATE-TABLE.
+           05 WS-RATE-ENTRY OCCURS 50 TIMES INDEXED BY RT-IDX.
+               10 WS-RT-LOW      PIC 9(4).
+               10 WS-RT-HIGH     PIC 9(4).
+               10 WS-RT-RATE     PIC 9(3)V9(4).
+       01 WS-RATE-FOUND           PIC X VALUE 'N'.
+       01 WS-COMPOUND-BALANCE     PIC S9(9)V99.
+       01 WS-PERIOD-IDX           PIC 9(4).
+       01 WS-SIZE-ERROR-FLAG      PIC X VALUE 'N'.
+
+       LINKAGE SECTION.
+       COPY studrec.
+       01 LK-PRINCIPAL PIC S9(9)V99.
+       01 LK-RATE      PIC S9(3)V9(4).
+       01 LK-PERIODS   PIC 9(4).
 
-       PROCEDURE DIVISION USING SID, NAME.
+       PROCEDURE DIVISION USING STUDENT-REC.
+       MAIN-ENTRY.
            DISPLAY 'In Called Program'.
            DISPLAY SID.
-           DIVIDE 100 INTO TESST GIVING INTEREST.
+           PERFORM VALIDATE-INPUT.
+           IF SREC-RETURN-CODE = ZERO
+               PERFORM LOAD-RATE-TABLE-IF-NEEDED
+               PERFORM LOOKUP-RATE
+           END-IF.
+           IF SREC-RETURN-CODE = ZERO
+               COMPUTE INTEREST ROUNDED =
+                   SREC-BALANCE * SREC-RATE / 100
+           ELSE
+               MOVE ZERO TO INTEREST
+           END-IF.
+           DISPLAY INTEREST.
+           DISPLAY NAME.
+           PERFORM WRITE-AUDIT-RECORD.
+           EXIT PROGRAM.
+
+       VALIDATE-INPUT.
+           MOVE ZERO TO SREC-RETURN-CODE.
+           IF SID IS NOT NUMERIC OR SID = ZERO
+               MOVE 10 TO SREC-RETURN-CODE
+           END-IF.
+           IF NAME = SPACES OR NAME = LOW-VALUES
+               IF SREC-RETURN-CODE = ZERO
+                   MOVE 20 TO SREC-RETURN-CODE
+               END-IF
+           END-IF.
+
+       LOAD-RATE-TABLE-IF-NEEDED.
+           IF WS-RATE-TABLE-LOADED = 'N'
+               OPEN INPUT RATE-TABLE-FILE
+               IF WS-RATE-FILE-STATUS = '00'
+                   PERFORM UNTIL WS-RATE-FILE-STATUS NOT = '00'
+                           OR WS-RATE-TABLE-COUNT >= 50
+                       READ RATE-TABLE-FILE
+                           AT END
+                               CONTINUE
+                           NOT AT END
+                               ADD 1 TO WS-RATE-TABLE-COUNT
+                               MOVE RT-LOW-SID
+                                   TO WS-RT-LOW(WS-RATE-TABLE-COUNT)
+                               MOVE RT-HIGH-SID
+                                   TO WS-RT-HIGH(WS-RATE-TABLE-COUNT)
+                               MOVE RT-RATE
+                                   TO WS-RT-RATE(WS-RATE-TABLE-COUNT)
+                       END-READ
+                   END-PERFORM
+                   IF WS-RATE-TABLE-COUNT >= 50
+                           AND WS-RATE-FILE-STATUS = '00'
+                       DISPLAY 'WARNING: RATETAB rows beyond the'
+                       DISPLAY '50th were ignored'
+                   END-IF
+                   CLOSE RATE-TABLE-FILE
+               END-IF
+               MOVE 'Y' TO WS-RATE-TABLE-LOADED
+           END-IF.
+
+       LOOKUP-RATE.
+           MOVE 'N' TO WS-RATE-FOUND
+           PERFORM VARYING RT-IDX FROM 1 BY 1
+                   UNTIL RT-IDX > WS-RATE-TABLE-COUNT
+                      OR WS-RATE-FOUND = 'Y'
+               IF SID >= WS-RT-LOW(RT-IDX) AND SID <= WS-RT-HIGH(RT-IDX)
+                   MOVE WS-RT-RATE(RT-IDX) TO SREC-RATE
+                   MOVE 'Y' TO WS-RATE-FOUND
+               END-IF
+           END-PERFORM
+           IF WS-RATE-FOUND = 'N'
+               MOVE ZERO TO SREC-RATE
+               MOVE 30 TO SREC-RETURN-CODE
+           END-IF.
+
+       WRITE-AUDIT-RECORD.
+           ACCEPT WS-AUDIT-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-AUDIT-TIME FROM TIME.
+           MOVE SID TO WS-AUDIT-SID.
+           MOVE NAME TO WS-AUDIT-NAME.
+           MOVE INTEREST TO WS-AUDIT-INTEREST.
+           MOVE SREC-RETURN-CODE TO WS-AUDIT-RETCODE.
+           MOVE WS-AUDIT-LINE TO AUDIT-REC.
+           OPEN EXTEND AUDIT-FILE.
+           IF WS-AUDIT-FILE-STATUS NOT = '00'
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+           WRITE AUDIT-REC.
+           CLOSE AUDIT-FILE.
+
+       COMPOUND-ENTRY-POINT.
+       ENTRY 'called-compound' USING STUDENT-REC LK-PRINCIPAL
+               LK-RATE LK-PERIODS.
+           DISPLAY SID.
+           PERFORM VALIDATE-INPUT.
+           IF SREC-RETURN-CODE = ZERO AND LK-PERIODS = ZERO
+               MOVE 50 TO SREC-RETURN-CODE
+           END-IF.
+           IF SREC-RETURN-CODE = ZERO
+               PERFORM COMPUTE-COMPOUND-INTEREST
+           ELSE
+               MOVE ZERO TO INTEREST
+           END-IF.
            DISPLAY INTEREST.
-           MOVE 'Tom' TO NAME.
            DISPLAY NAME.
+           PERFORM WRITE-AUDIT-RECORD.
            EXIT PROGRAM.
 
+       COMPUTE-COMPOUND-INTEREST.
+           MOVE 'N' TO WS-SIZE-ERROR-FLAG.
+           MOVE LK-PRINCIPAL TO WS-COMPOUND-BALANCE.
+           PERFORM VARYING WS-PERIOD-IDX FROM 1 BY 1
+                   UNTIL WS-PERIOD-IDX > LK-PERIODS
+                      OR WS-SIZE-ERROR-FLAG = 'Y'
+               COMPUTE WS-COMPOUND-BALANCE ROUNDED =
+                       WS-COMPOUND-BALANCE +
+                       (WS-COMPOUND-BALANCE * LK-RATE / 100)
+                   ON SIZE ERROR
+                       MOVE 'Y' TO WS-SIZE-ERROR-FLAG
+               END-COMPUTE
+           END-PERFORM.
+           IF WS-SIZE-ERROR-FLAG = 'N'
+               COMPUTE INTEREST ROUNDED =
+                       WS-COMPOUND-BALANCE - LK-PRINCIPAL
+                   ON SIZE ERROR
+                       MOVE 'Y' TO WS-SIZE-ERROR-FLAG
+               END-COMPUTE
+           END-IF.
+           IF WS-SIZE-ERROR-FLAG = 'Y'
+               MOVE 40 TO SREC-RETURN-CODE
+               MOVE ZERO TO INTEREST
+           END-IF.
+
