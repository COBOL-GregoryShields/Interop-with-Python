@@ -0,0 +1,182 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. batchdrv.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-MASTER-FILE ASSIGN TO "STUDMAST"
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS DYNAMIC
+               RELATIVE KEY IS WS-STUDENT-MASTER-RRN
+               FILE STATUS IS WS-STUDENT-MASTER-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "RPTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CKPTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STUDENT-MASTER-FILE.
+       COPY studrec.
+
+       FD  REPORT-FILE.
+       01  REPORT-REC PIC X(80).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-REC.
+           05 CKPT-RRN             PIC 9(8).
+           05 CKPT-RUNNING-TOTAL   PIC S9(9)V99.
+
+       FD  AUDIT-FILE.
+       01  AUDIT-REC PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-AUDIT-FILE-STATUS     PIC XX VALUE '00'.
+       01 WS-RUNNING-TOTAL         PIC S9(9)V99 VALUE ZERO.
+       01 WS-RECON-LINE.
+           05 WS-RECON-LABEL       PIC X(20)
+               VALUE 'RECONCILIATION '.
+           05 WS-RECON-COMPUTED    PIC -9(9).99.
+           05 FILLER               PIC X VALUE SPACE.
+           05 WS-RECON-CONTROL     PIC -9(9).99.
+           05 FILLER               PIC X VALUE SPACE.
+           05 WS-RECON-RESULT      PIC X(8).
+           05 FILLER               PIC X(24) VALUE SPACES.
+       01 WS-CHECKPOINT-STATUS     PIC XX VALUE '00'.
+      *> Checkpointed every record: REPORT-FILE/AUDITLOG are append-only
+      *> and cannot be truncated back to a mid-file position on restart,
+      *> so N=1 bounds re-processing after a crash to at most one record
+      *> instead of up to N-1.
+       01 WS-CHECKPOINT-INTERVAL   PIC 9(4) VALUE 1.
+       01 WS-RESTARTING            PIC X VALUE 'N'.
+       01 WS-CKPT-QUOTIENT         PIC 9(8).
+       01 WS-CKPT-REMAINDER        PIC 9(4).
+       01 WS-STUDENT-MASTER-RRN    PIC 9(8) VALUE ZERO.
+       01 WS-STUDENT-MASTER-STATUS PIC XX VALUE '00'.
+       01 WS-REPORT-STATUS         PIC XX VALUE '00'.
+       01 WS-EOF-SWITCH            PIC X VALUE 'N'.
+       01 WS-RECORD-COUNT          PIC 9(8) VALUE ZERO.
+       01 WS-REPORT-LINE.
+           05 WS-RPT-SID           PIC 9(4).
+           05 FILLER               PIC X VALUE SPACE.
+           05 WS-RPT-NAME          PIC A(15).
+           05 FILLER               PIC X VALUE SPACE.
+           05 WS-RPT-INTEREST      PIC -9(7).99.
+           05 FILLER               PIC X VALUE SPACE.
+           05 WS-RPT-RETCODE       PIC 9(2).
+           05 FILLER               PIC X(10) VALUE SPACES.
+
+       LINKAGE SECTION.
+       01 LK-RESTART-FLAG    PIC X.
+       01 LK-CONTROL-TOTAL   PIC S9(9)V99.
+
+       PROCEDURE DIVISION USING LK-RESTART-FLAG LK-CONTROL-TOTAL.
+       MAIN-ENTRY.
+           IF LK-RESTART-FLAG = 'Y'
+               MOVE 'Y' TO WS-RESTARTING
+           END-IF.
+           PERFORM OPEN-FILES.
+           PERFORM PROCESS-STUDENTS UNTIL WS-EOF-SWITCH = 'Y'.
+           PERFORM RECONCILE-TOTALS.
+           PERFORM CLOSE-FILES.
+           GOBACK.
+
+       OPEN-FILES.
+           OPEN INPUT STUDENT-MASTER-FILE.
+           IF WS-STUDENT-MASTER-STATUS NOT = '00'
+               DISPLAY 'ERROR: cannot open STUDMAST, status='
+                   WS-STUDENT-MASTER-STATUS
+               MOVE 'Y' TO WS-EOF-SWITCH
+           END-IF.
+           IF WS-RESTARTING = 'Y' AND WS-EOF-SWITCH NOT = 'Y'
+               PERFORM READ-CHECKPOINT
+               OPEN EXTEND REPORT-FILE
+               IF WS-REPORT-STATUS NOT = '00'
+                   OPEN OUTPUT REPORT-FILE
+               END-IF
+               START STUDENT-MASTER-FILE KEY IS GREATER THAN
+                       WS-STUDENT-MASTER-RRN
+                   INVALID KEY
+                       MOVE 'Y' TO WS-EOF-SWITCH
+               END-START
+           ELSE
+               OPEN OUTPUT REPORT-FILE
+           END-IF.
+
+       PROCESS-STUDENTS.
+           READ STUDENT-MASTER-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+               NOT AT END
+                   CALL 'called' USING STUDENT-REC
+                   IF SREC-RETURN-CODE = ZERO
+                       ADD INTEREST TO WS-RUNNING-TOTAL
+                   END-IF
+                   ADD 1 TO WS-RECORD-COUNT
+                   PERFORM WRITE-REPORT-LINE
+                   DIVIDE WS-RECORD-COUNT BY WS-CHECKPOINT-INTERVAL
+                       GIVING WS-CKPT-QUOTIENT
+                       REMAINDER WS-CKPT-REMAINDER
+                   IF WS-CKPT-REMAINDER = ZERO
+                       PERFORM WRITE-CHECKPOINT
+                   END-IF
+           END-READ.
+
+       READ-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-STATUS = '00'
+               READ CHECKPOINT-FILE
+                   AT END
+                       MOVE ZERO TO WS-STUDENT-MASTER-RRN
+                       MOVE ZERO TO WS-RUNNING-TOTAL
+               END-READ
+               IF WS-CHECKPOINT-STATUS = '00'
+                   MOVE CKPT-RRN TO WS-STUDENT-MASTER-RRN
+                   MOVE CKPT-RUNNING-TOTAL TO WS-RUNNING-TOTAL
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           ELSE
+               MOVE ZERO TO WS-STUDENT-MASTER-RRN
+               MOVE ZERO TO WS-RUNNING-TOTAL
+           END-IF.
+
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE WS-STUDENT-MASTER-RRN TO CKPT-RRN.
+           MOVE WS-RUNNING-TOTAL TO CKPT-RUNNING-TOTAL.
+           WRITE CHECKPOINT-REC.
+           CLOSE CHECKPOINT-FILE.
+
+       WRITE-REPORT-LINE.
+           MOVE SID TO WS-RPT-SID.
+           MOVE NAME TO WS-RPT-NAME.
+           MOVE INTEREST TO WS-RPT-INTEREST.
+           MOVE SREC-RETURN-CODE TO WS-RPT-RETCODE.
+           MOVE WS-REPORT-LINE TO REPORT-REC.
+           WRITE REPORT-REC.
+
+       RECONCILE-TOTALS.
+           MOVE WS-RUNNING-TOTAL TO WS-RECON-COMPUTED.
+           MOVE LK-CONTROL-TOTAL TO WS-RECON-CONTROL.
+           IF WS-RUNNING-TOTAL = LK-CONTROL-TOTAL
+               MOVE 'MATCH' TO WS-RECON-RESULT
+           ELSE
+               MOVE 'MISMATCH' TO WS-RECON-RESULT
+           END-IF.
+           MOVE WS-RECON-LINE TO AUDIT-REC.
+           OPEN EXTEND AUDIT-FILE.
+           IF WS-AUDIT-FILE-STATUS NOT = '00'
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+           WRITE AUDIT-REC.
+           CLOSE AUDIT-FILE.
+
+       CLOSE-FILES.
+           CLOSE STUDENT-MASTER-FILE.
+           CLOSE REPORT-FILE.
+
